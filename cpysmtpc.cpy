@@ -1,16 +1,33 @@
-       01  param-cobsmtpc.                                           
-           05  ipv4-address               pic x(15).                 
+       01  param-cobsmtpc.
+           05  ipv4-address               pic x(64).
            05  port                       pic 9(03).                 
-           05  helo                       pic x(40).                 
-           05  sender                     pic x(60).                 
+           05  helo                       pic x(40).
+           05  auth-userid                pic x(40).
+           05  auth-password              pic x(40).
+           05  auth-mechanism             pic x(05).
+           05  sender                     pic x(60).
            05  recipients.                                          
                10  recipient    occurs 10 pic x(60).                 
-           05  carbon-copy.                                          
-               10  cc           occurs 10 pic x(60).                 
-           05  html                       pic x(01).                 
+           05  carbon-copy.
+               10  cc           occurs 10 pic x(60).
+           05  blind-copy.
+               10  bcc          occurs 10 pic x(60).
+           05  html                       pic x(01).
            05  subject                    pic x(80).                 
-           05  rc-client                  pic 9(02).                 
-           05  num-rows                   pic 9(04) binary.          
+           05  rc-client                  pic 9(02).
+           05  recipient-status.
+               10  recipient-result occurs 10.
+                   15  recipient-rc       pic x(03).
+                   15  recipient-reply    pic x(80).
+           05  cc-status.
+               10  cc-result    occurs 10.
+                   15  cc-rc              pic x(03).
+                   15  cc-reply           pic x(80).
+           05  bcc-status.
+               10  bcc-result   occurs 10.
+                   15  bcc-rc             pic x(03).
+                   15  bcc-reply          pic x(80).
+           05  num-rows                   pic 9(04) binary.
            05  txt-msg.                                              
                10  msg-row                pic x(128)                 
                    occurs 2500 depending on num-rows.               
