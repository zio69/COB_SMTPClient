@@ -13,12 +13,43 @@
       * SHOULD work in CICS as well as batch - but when I last tried  *
       * I had some strange S0C4 in CICS. That was over 10 ago, though.*
       *                                                               *
+      * Needs a DD/file assignment for SMTPAUD (the delivery audit    *
+      * log) in addition to whatever TCP/IP needs - see Write-Audit-  *
+      * Log below.                                                    *
+      *                                                               *
       *****************************************************************
 
        Identification Division.
        Program-id. COBSMTPC initial.
        Environment Division.
+       Input-Output Section.
+       File-Control.
+      *---------------------------------------------------------------*
+      * Delivery audit log - one line appended per call, win or lose  *
+      *---------------------------------------------------------------*
+           Select Audit-File Assign to SMTPAUD
+               Organization is Sequential
+               File Status is au-file-status.
        Data Division.
+       File Section.
+       FD  Audit-File
+           Label Records are Standard.
+       01  audit-record.
+           05  au-timestamp               pic x(19).
+           05  filler                     pic x value space.
+           05  au-rc                      pic 9(03).
+           05  filler                     pic x value space.
+           05  au-sender                  pic x(60).
+           05  filler                     pic x value space.
+      *    10 occurrences of recipient/cc/bcc at x(60) plus a ';'
+      *    separator each - 610 bytes covers all 10, none truncated
+           05  au-recipients              pic x(610).
+           05  filler                     pic x value space.
+           05  au-cc                      pic x(610).
+           05  filler                     pic x value space.
+           05  au-bcc                     pic x(610).
+           05  filler                     pic x value space.
+           05  au-subject                 pic x(80).
        Working-storage Section.
       *---------------------------------------------------------------*
       * Socket interface function codes                               *
@@ -88,6 +119,14 @@
            02  Minute                     pic 9(2).
            02  Second                     pic 9(2).
            02  Hund-Sec                   pic 9(2).
+      *---------------------------------------------------------------*
+      * Retry-Delay work area - busy-waits out timer-interval (msec)  *
+      * worth of hundredths-of-a-second between retries, using        *
+      * ACCEPT...FROM TIME the same way Write-Audit-Log timestamps    *
+      *---------------------------------------------------------------*
+       01  delay-wait-hundredths           pic s9(9) comp.
+       01  delay-start-hundredths          pic s9(9) comp.
+       01  delay-now-hundredths            pic s9(9) comp.
        77  Failure                        Pic S9(8) comp.
       *---------------------------------------------------------------*
       * Variables used for the INITAPI call                           *
@@ -151,6 +190,21 @@
        01  NBYTE                  PIC 9(8)  COMP value 256.
        01  BUF                    PIC X(1024).
       *---------------------------------------------------------------*
+      * A 4xx SMTP reply is transient (greylisting, a momentarily full *
+      * queue, etc.) - worth a couple of quick retries of the same     *
+      * command before we give up, unlike a 5xx which never is.        *
+      *---------------------------------------------------------------*
+       01  retry-buf                     pic x(1024).
+       01  retry-nbyte                   pic 9(8) comp.
+       01  retry-count                   pic 9(4) binary.
+       01  max-command-retries           pic 9(4) binary value 3.
+      *---------------------------------------------------------------*
+      * Work fields for Validate-Address-Syntax                       *
+      *---------------------------------------------------------------*
+       01  va-address                    pic x(60).
+       01  va-valid-flag                 pic x value 'N'.
+           88  VALID-ADDRESS                 value 'Y'.
+      *---------------------------------------------------------------*
       * Variables used by the BIND Call                               *
       *---------------------------------------------------------------*
        01  client-socket-address.
@@ -182,6 +236,21 @@
            05 filler                      pic 9(16) Binary Value 0.
            05 filler                      pic 9(16) Binary Value 0.
       *---------------------------------------------------------------*
+      * ipv4-address can now carry a relay name (smtp-relay.our       *
+      * corp.com) instead of a dotted address - resolved via          *
+      * GETHOSTBYNAME so the relay can be renumbered in one place     *
+      * instead of every caller's JCL/copybook having to change.      *
+      *---------------------------------------------------------------*
+       01  resolve-hostname-flag          pic x value 'N'.
+           88  RESOLVE-HOSTNAME               value 'Y'.
+       01  hostname-len                   pic 9(4) Binary value zero.
+       01  resolved-hostent.
+           05  rh-name                    pic x(64).
+           05  rh-addrtype                pic 9(8) Binary.
+           05  rh-addr-length             pic 9(8) Binary.
+           05  rh-addr-count              pic 9(8) Binary.
+           05  rh-addr-list               pic 9(8) Binary occurs 8.
+      *---------------------------------------------------------------*
       * Buffer and length fields for recv operation                   *
       *---------------------------------------------------------------*
        01  read-request-length            pic 9(8) Binary value zero.
@@ -231,6 +300,11 @@
                10  work-cc                pic x(62).
                10  lgt-cc                 pic 9(4) binary.
                10  complex-cc             pic x.
+       01  ws-blind-copy.
+           05  occurs 10.
+               10  work-bcc               pic x(62).
+               10  lgt-bcc                pic 9(4) binary.
+               10  complex-bcc            pic x.
        01  ws-recipients.
            05  occurs 10.
                10  work-recipient         pic x(62).
@@ -240,7 +314,6 @@
        01  ix                             pic 9(4) binary.
        01  iy                             pic 9(4) binary.
        01  ib                             pic 9(8) binary.
-       01  my-pointer                     usage is pointer.
       *
       * feel free to increase if you need huge attachments!
       * if memory is a concern, you may have this area allocated by 
@@ -258,7 +331,7 @@
            03 b64-bits                    pic x occurs 24.
 
        01  bits.
-           03  bit                        pic x occurs 8.
+           03  bit-val                        pic x occurs 8.
 
        01  i1                             pic 9(4) binary.
        01  i2                             pic 9(4) binary.
@@ -274,24 +347,72 @@
        77  EBCDIC-CCSID                   PIC 9(4) BINARY VALUE 1140.
        77  ASCII-CCSID                    PIC 9(4) BINARY VALUE 819.
        77  num-byte-zd                    PIC 9(8).
+      *---------------------------------------------------------------*
+      * Work area for AUTH LOGIN / AUTH PLAIN (base64 of credentials)  *
+      *---------------------------------------------------------------*
+       01  auth-src                       pic x(128) value spaces.
+       01  auth-src-len                   pic 9(8) binary.
+       01  auth-encoded                   pic x(180) value spaces.
+       01  auth-encoded-len               pic 9(8) binary.
+      *---------------------------------------------------------------*
+      * STARTTLS - once negotiated, encryption of the session is      *
+      * handled transparently by the TCP/IP stack under an AT-TLS     *
+      * policy for this connection; we just have to flip the socket   *
+      * into TTLS mode via IOCTL so the stack performs the handshake  *
+      *---------------------------------------------------------------*
+       01  starttls-offered               pic x value 'N'.
+           88  STARTTLS-AVAILABLE             value 'Y'.
+       01  ehlo-line-count                pic 9(4) binary.
+       01  max-ehlo-lines                 pic 9(4) binary value 20.
+      *---------------------------------------------------------------*
+      * set once any recipient/cc/bcc comes back RCPT TO accepted      *
+      *---------------------------------------------------------------*
+       01  any-rcpt-accepted              pic x value 'N'.
+       01  ttls-ioctl-code                pic 9(8) binary value 1.
+       01  ttls-control-block.
+           05  ttls-action                pic 9(8) binary value 1.
+           05  ttls-return-value          pic 9(8) binary value zero.
+      *---------------------------------------------------------------*
+      * Work area for the delivery audit log                          *
+      *---------------------------------------------------------------*
+       01  au-today                       pic 9(8).
+       01  redefines au-today.
+           05  au-ccyy                    pic 9(4).
+           05  au-mm                      pic 9(2).
+           05  au-dd                      pic 9(2).
+       01  au-ptr                         pic 9(4) binary.
+       01  au-file-status                 pic x(02) value '00'.
+           88  au-file-status-ok              value '00'.
      *
        Linkage Section.
      *
        copy cpysmtpc.
       *01  param.
-      *        
-      *    05  ipv4-address               pic x(15).
-      *    mandatory: dotted i.p address i.e. 192.168.000.001 
+      *
+      *    05  ipv4-address               pic x(64).
+      *    mandatory: dotted i.p address i.e. 192.168.000.001, or a
+      *    relay host name (e.g. smtp-relay.ourcorp.com) to be
+      *    resolved via GETHOSTBYNAME
       *
       *    05  port                       pic 9(03).
       *    mandatory: usually 021
       *    
       *    05  helo                       pic x(40).
       *    can be empty
-      *        string presented to SMTP server on HELO command
-      *        default COBSMTPC if <= spaces                             
+      *        string presented to SMTP server on EHLO command
+      *        default COBSMTPC if <= spaces
       *        you may want to pass the name of the calling program
-      *        
+      *
+      *    05  auth-userid                pic x(40).
+      *    05  auth-password              pic x(40).
+      *    05  auth-mechanism             pic x(05).
+      *    can all be empty - leave auth-userid blank if your relay
+      *    still takes anonymous submissions (old open relays)
+      *    if auth-userid is supplied, AUTH is performed right after
+      *    HELO, before MAIL FROM
+      *    auth-mechanism 'PLAIN' selects AUTH PLAIN, anything else
+      *    (including spaces) defaults to AUTH LOGIN
+      *
       *    05  sender                     pic x(60).
       *    mandatory: a valid address the SMTP server will accept
       *    in doubt ask your mail administrator
@@ -305,7 +426,13 @@
       *    05  carbon-copy.
       *        10  cc        occurs 10    pic x(60).
       *    can be empty. same format as recipients
-      *    
+      *
+      *    05  blind-copy.
+      *        10  bcc       occurs 10    pic x(60).
+      *    can be empty. same format as recipients
+      *    gets RCPT TO'd same as recipients/cc but never appears in
+      *    any header written into the BODY - that's the point of bcc
+      *
       *    05  html                       pic x(01).
       *    can be empty. if set to '1' you can use HTML in the mail body
       *    
@@ -315,27 +442,36 @@
       *    05  rc-client                   pic 9(02).
       *    output - caller should test for 0 - anything else means trouble
       *    should be the last parameter but we've got an ODO....
-      *    
+      *
+      *    05  recipient-status / cc-status / bcc-status.
+      *    output - one recipient-rc/recipient-reply (or cc-/bcc-)
+      *    entry per occurrence above, populated as each RCPT TO gets
+      *    answered. rc-client alone only tells you the send as a
+      *    whole went through DATA/QUIT - these tell you which
+      *    individual addresses the server actually accepted (2xx) vs
+      *    rejected (anything else); a slot for an address you didn't
+      *    use is left blank.
+      *
       *    05  num-rows                  pic 9(04) binary.
-      *    mandatory anything from 1 to 32767.
-      *    HOWEVER it MUST be the amount of rows in the following ODO
+      *    mandatory, 1 to 2500 (the limit of the txt-msg ODO below).
+      *    It MUST be the amount of rows in the following ODO
       *    Otherwise this routine will be roaming in the storage of the caller
       *    or even further, if you know what I mean.
       *    WHICH is far from ideal - my humble two cents.
-      
+
       *    05  txt-msg.
       *        10  msg-row               pic x(128)
       *            occurs 500 depending on num-rows.
       *    mandatory, at least 1 occurrence. row can be longer if needed        
       *            
       *=============================================*
-      *= attachments area - picture is meaningless =*
+      *= attachments - array of pointers, one per  =*
+      *= attachment the caller wants sent           =*
       *=============================================*
-       01  attachment1                    pic x(32000).
-       01  attachment2                    pic x(32000).
-       01  attachment3                    pic x(32000).
-       01  attachment4                    pic x(32000).
-       01  attachment5                    pic x(32000).
+       01  Array-of-pointers.
+           03 number-of-pointers         pic 9(4) binary.
+           03 attach-pointer             usage is pointer
+              occurs 0 to 50 times depending on number-of-pointers.
       *=============================================*
       *= attachment dummy-section                  =*
       *=============================================*
@@ -397,47 +533,29 @@
       *    the 2 millions are totaly meaningless - it's the
       *    previous field that defines how many bytes will be attached.
       *    I could have written any number.
-      *    please note: since CoBOL does not allow programmers to loop 
-      *    through linkage section items, if you need more than 5 attachments
-      *    you need to define futher areas in linkage section and process
-      *    them individually (see below)
-      *    I would have gone for an occurs depending on, but since there's 
-      *    one already that's a no-no.
-      *    If you wish, you may go for an array of pointers and loop through
-      *    the array, like:
+      *    please note: since CoBOL does not allow programmers to loop
+      *    through linkage section items, attachments are passed as an
+      *    array of pointers instead of a fixed handful of parameters -
+      *    that's what used to stop us at 5 attachments per call:
       * 01  Array-of-pointers.
-      *     03 number-of-pointers         pic 9(4) binary. 
-      *     03 attach-pointer        usage is pointer 
-      *        occurs 1 depending on number-of-pointers.
-      *        
-      *     if number-of-pointers greater 1
-      *        perform varying your-index from 1 by 1
-      *          until your-index greater number-of-pointers
-      *          set address of attachment-ds to attach-pointer(your-index)
-      *          perform send-attachment thru ex-send-attachment
-      *        end perform
-      *     end-if.
-      *
-      *     The reason why I did not use pointers is....(old) cobol programmers
-      *     are somewhat allergic to pointers. I've tried many times to explain
-      *     that they are not evil/wizardry/magic - with little success.
-      *     So for the sake of maintenance I didn't go for them.
-      *     
-      *     If you like the idea but you're not sure how, in the caller when
-      *     you want to add an attachment:
+      *     03 number-of-pointers         pic 9(4) binary.
+      *     03 attach-pointer        usage is pointer
+      *        occurs 0 to 50 times depending on number-of-pointers.
+      *
+      *     In the caller, for every attachment:
       *     add 1 to number-of-pointers
       *     set attach-pointer(number-of-pointers) to address of your-attachment
-      *     
+      *
+      *     Pass number-of-pointers zero if the message carries no
+      *     attachments at all.
       *
       *=============================================*
        Procedure Division using param-COBSMTPC
-                                attachment1
-                                attachment2
-                                attachment3
-                                attachment4
-                                attachment5.
+                                Array-of-pointers.
       *=============================================*
 
+            Perform Validate-Parameters thru   Validate-Parameters-Exit
+
             move port                   to     server-port
 
             Perform Initialize-API      thru   Initialize-API-Exit
@@ -457,6 +575,139 @@
             Perform Close-Socket        thru   Exit-Now
             .
 
+      *---------------------------------------------------------------*
+      * Reject an obviously bad caller before we open a socket - a    *
+      * missing/malformed address or an out-of-range row or           *
+      * attachment byte count should come straight back as a clean    *
+      * rc-client, not a mid-conversation SMTP abort or a storage      *
+      * violation. distinct rc-client values, one per kind of defect, *
+      * so the caller knows what to fix without parsing a message.    *
+      *---------------------------------------------------------------*
+       Validate-Parameters.
+           move zero to failure.
+      *
+      *     sender - mandatory, must contain an '@'
+      *
+           if sender not greater spaces
+              move 90 to failure
+           else
+              move sender to va-address
+              perform Validate-Address-Syntax
+                 thru Validate-Address-Syntax-Exit
+              if not VALID-ADDRESS
+                 move 90 to failure
+              end-if
+           end-if
+      *
+      *     at least one recipient, mandatory, and every non-blank
+      *     recipient/cc/bcc entry must contain an '@'
+      *
+           if failure equal zero
+              move 91 to failure
+              perform varying ix from 1 by 1 until ix greater 10
+                 if recipient(ix) greater spaces
+                    move zero to failure
+                 end-if
+              end-perform
+           end-if
+           perform varying ix from 1 by 1 until ix greater 10
+              if failure equal zero and recipient(ix) greater spaces
+                 move recipient(ix) to va-address
+                 perform Validate-Address-Syntax
+                    thru Validate-Address-Syntax-Exit
+                 if not VALID-ADDRESS
+                    move 91 to failure
+                 end-if
+              end-if
+              if failure equal zero and cc(ix) greater spaces
+                 move cc(ix) to va-address
+                 perform Validate-Address-Syntax
+                    thru Validate-Address-Syntax-Exit
+                 if not VALID-ADDRESS
+                    move 92 to failure
+                 end-if
+              end-if
+              if failure equal zero and bcc(ix) greater spaces
+                 move bcc(ix) to va-address
+                 perform Validate-Address-Syntax
+                    thru Validate-Address-Syntax-Exit
+                 if not VALID-ADDRESS
+                    move 93 to failure
+                 end-if
+              end-if
+           end-perform.
+      *
+      *     num-rows - at least 1, and within the txt-msg ODO's bound
+      *
+           if failure equal zero
+              if num-rows less 1 or num-rows greater 2500
+                 move 94 to failure
+              end-if
+           end-if
+      *
+      *     number-of-pointers has to fit attach-pointer's own
+      *     occurs 0 to 50 - a caller passing a bigger count drives
+      *     an out-of-bounds table reference on the very next check
+      *
+           if failure equal zero
+              if number-of-pointers greater 50
+                 move 96 to failure
+              end-if
+           end-if
+      *
+      *     every attachment's byte count has to be within the
+      *     Content-area ODO's bound
+      *
+           if failure equal zero and number-of-pointers greater zero
+              perform varying ix from 1 by 1
+                        until ix greater number-of-pointers
+                           or failure not equal zero
+                 set address of attachment-ds to attach-pointer(ix)
+                 if Content-num-bytes less 1
+                    or Content-num-bytes greater 2000000
+                    move 95 to failure
+                 end-if
+              end-perform
+           end-if
+      *
+      *     auth-userid supplied but auth-password blank would trim
+      *     to a zero-length reference modification in Authenticate-
+      *     Session - reject it here instead of letting that abend
+      *
+           if failure equal zero
+              if auth-userid greater spaces
+                 and auth-password equal spaces
+                 move 97 to failure
+              end-if
+           end-if.
+           if failure not equal zero
+              go to exit-now
+           end-if.
+       Validate-Parameters-Exit.
+           Exit.
+
+      *---------------------------------------------------------------*
+      * va-address contains an '@' somewhere between its 2nd and      *
+      * next-to-last significant characters - good enough to catch    *
+      * the missing-'@'/empty-local-part/empty-domain typos without   *
+      * turning this into a full RFC 5322 parser.                     *
+      *---------------------------------------------------------------*
+       Validate-Address-Syntax.
+           move 'N' to va-valid-flag.
+           perform varying iy from 60 by -1
+                     until iy less 1
+                        or va-address(iy:1) not equal space
+           end-perform.
+           if iy greater 2
+              perform varying ix from 2 by 1 until ix greater iy
+                 if va-address(ix:1) equal '@' and ix not equal iy
+                    move 'Y' to va-valid-flag
+                 end-if
+              end-perform
+           end-if.
+       Validate-Address-Syntax-Exit.
+           Exit.
+
       *---------------------------------------------------------------*
       * Initialize socket API                                         *
       *---------------------------------------------------------------*
@@ -508,24 +759,71 @@
            Exit.
 
       *---------------------------------------------------------------*
-      * Use PTON to create an IP address to bind to.                  *
+      * Use PTON to create an IP address to bind to - unless the      *
+      * caller gave us a host name, in which case resolve it first.   *
       *---------------------------------------------------------------*
        Presentation-To-Numeric.
-            move soket-pton to ezaerror-function.
-            move ipv4-address   to presentable-addr.
-            Call 'EZASOKET' using soket-pton AF-INET
-               presentable-addr presentable-addr-len
-               numeric-addr
-               errno retcode.
-            Move 'PTON call failed' to ezaerror-text.
-            If retcode < 0
-               move 24 to failure
-            end-if
-            Perform Return-Code-Check thru Return-Code-Exit.
-            move numeric-addr to server-ipaddr.
+            Perform Classify-Ipv4-Address
+               thru Classify-Ipv4-Address-Exit.
+            If RESOLVE-HOSTNAME
+               Perform Resolve-Hostname-To-Numeric
+                  thru Resolve-Hostname-To-Numeric-Exit
+            Else
+               move soket-pton to ezaerror-function
+               move ipv4-address   to presentable-addr
+               Call 'EZASOKET' using soket-pton AF-INET
+                  presentable-addr presentable-addr-len
+                  numeric-addr
+                  errno retcode
+               Move 'PTON call failed' to ezaerror-text
+               If retcode < 0
+                  move 24 to failure
+               end-if
+               Perform Return-Code-Check thru Return-Code-Exit
+               move numeric-addr to server-ipaddr
+            end-if.
        Presentation-To-Numeric-Exit.
            Exit.
 
+      *---------------------------------------------------------------*
+      * ipv4-address is a host name unless every significant          *
+      * character is a digit or a dot.                                *
+      *---------------------------------------------------------------*
+       Classify-Ipv4-Address.
+           move 'N' to resolve-hostname-flag.
+           move zero to hostname-len.
+           perform varying ix from length of ipv4-address by -1
+                     until ix < 1
+                        or ipv4-address(ix:1) not equal space
+           end-perform.
+           move ix to hostname-len.
+           perform varying ix from 1 by 1 until ix > hostname-len
+              if ipv4-address(ix:1) not numeric
+                 and ipv4-address(ix:1) not equal '.'
+                 move 'Y' to resolve-hostname-flag
+              end-if
+           end-perform.
+       Classify-Ipv4-Address-Exit.
+           Exit.
+
+      *---------------------------------------------------------------*
+      * Resolve a relay name to a numeric address via GETHOSTBYNAME.  *
+      *---------------------------------------------------------------*
+       Resolve-Hostname-To-Numeric.
+           move soket-gethostbyname to ezaerror-function.
+           Call 'EZASOKET' using soket-gethostbyname
+              hostname-len ipv4-address
+              resolved-hostent
+              errno retcode.
+           Move 'Gethostbyname call failed' to ezaerror-text.
+           If retcode < 0
+              move 24 to failure
+           end-if
+           Perform Return-Code-Check thru Return-Code-Exit.
+           move rh-addr-list(1) to server-ipaddr.
+       Resolve-Hostname-To-Numeric-Exit.
+           Exit.
+
       *---------------------------------------------------------------*
       * CONNECT                                                       *
       *---------------------------------------------------------------*
@@ -546,6 +844,107 @@
        Connect-Socket-Exit.
            Exit.
 
+      *---------------------------------------------------------------*
+      * Send EHLO and read back the (possibly multi-line) capability  *
+      * reply, noting whether STARTTLS is offered. Performed once      *
+      * right after the server's welcome line, and performed again    *
+      * by compose-email after a successful STARTTLS since the RFC    *
+      * 3207 capability list learned before TLS no longer applies.     *
+      *---------------------------------------------------------------*
+       Send-EHLO.
+            Move 'EHLO ' to buf.
+      *
+      * caller provided a custom HELO string
+      *
+            if helo greater spaces
+               move helo       to buf(6:)
+               perform varying ix from 46 by -1
+                         until buf(ix:1) not equal space
+               end-perform
+               move ix to nbyte
+            else
+      * standard HELO string
+               move 'COBSMTPC' to buf(6:)
+               move 13 to nbyte
+            end-if
+      *
+      * send message to server and get its reply. reply should begin with 2xx
+      *
+            Perform Write-Message      thru   Write-Message-Exit.
+            move 100 to nbyte
+            Perform Read-Message       thru   Read-Message-Exit.
+      *     display 'host smtp says ' buf
+            if buf(1:1) not equal '2'
+               display 'EHLO reply: ' buf
+               move 55 to failure
+               move -1 to retcode
+               Perform Return-Code-Check thru Return-Code-Exit
+            end-if
+      *
+      * EHLO replies are multi-line ("250-" for every line but the
+      * last, which starts "250 "). Keep reading until we see the
+      * last line, watching for a STARTTLS capability along the way
+      *
+            move 'N' to starttls-offered
+            perform varying ehlo-line-count from 1 by 1
+                      until buf(4:1) not equal '-'
+                         or ehlo-line-count greater max-ehlo-lines
+                if buf(4:9) equal '-STARTTLS'
+                   move 'Y' to starttls-offered
+                end-if
+                move 100 to nbyte
+                Perform Read-Message    thru   Read-Message-Exit
+            end-perform.
+      *
+      * relay never sent a "250 " terminal line within max-ehlo-lines
+      * continuation lines - treat it the same as any other bad reply
+      * rather than reading indefinitely off a buggy/garbled peer
+      *
+            if buf(4:1) equal '-'
+               display 'EHLO reply: too many continuation lines'
+               move 55 to failure
+               move -1 to retcode
+               Perform Return-Code-Check thru Return-Code-Exit
+            end-if
+            if buf(4:9) equal ' STARTTLS'
+               move 'Y' to starttls-offered
+            end-if.
+       Send-EHLO-Exit.
+           Exit.
+
+      *---------------------------------------------------------------*
+      * STARTTLS - tell the server we're switching to TLS, then flip  *
+      * the socket into TTLS mode so the stack's AT-TLS policy does   *
+      * the actual handshake/record encryption for the rest of the    *
+      * conversation. We cannot do the cryptography ourselves - there *
+      * is no TLS library behind EZASOKET - so, same as any z/OS      *
+      * AT-TLS application, we rely on the stack for that part.       *
+      *---------------------------------------------------------------*
+       Negotiate-TLS.
+            Move 'STARTTLS' to buf.
+            move 8 to nbyte.
+            Perform Write-Message      thru   Write-Message-Exit.
+            move 100 to nbyte.
+            Perform Read-Message       thru   Read-Message-Exit.
+            if buf(1:1) not equal '2'
+               display 'STARTTLS reply: ' buf
+               move 55 to failure
+               move -1 to retcode
+               Perform Return-Code-Check thru Return-Code-Exit
+            else
+               move 1 to ttls-action
+               move soket-ioctl to ezaerror-function
+               Call 'EZASOKET' using soket-ioctl socket-descriptor
+                   ttls-ioctl-code ttls-control-block errno retcode
+               Move 'STARTTLS ioctl failed' to ezaerror-text
+               If retcode < 0
+                  move 24 to failure
+               end-if
+               Perform Return-Code-Check thru Return-Code-Exit
+            end-if.
+       Negotiate-TLS-Exit.
+           Exit.
+
       *------------------------------------------------------------------*
       * FCNTL - sets the socket to nonblocking (for debug under xpediter)*
       *------------------------------------------------------------------*
@@ -630,6 +1029,103 @@ TEST***     display '>>> ' buf(1:nbyte)
        Write-Message-Exit.
            Exit.
 
+      *---------------------------------------------------------------*
+      * Delivery audit log - append one line with who/what/outcome so *
+      * there is an authoritative record of every send attempt, win   *
+      * or lose. Fired from exit-now, the one place every path        *
+      * through this program - the normal finish after Shutdown-Send  *
+      * and every Return-Code-Check abort - converges on before       *
+      * returning to the caller.                                      *
+      *---------------------------------------------------------------*
+       Write-Audit-Log.
+           accept au-today from date yyyymmdd.
+           accept Cur-Time from time.
+           move spaces to audit-record.
+           string au-ccyy   delimited by size
+                  '-'       delimited by size
+                  au-mm     delimited by size
+                  '-'       delimited by size
+                  au-dd     delimited by size
+                  ' '       delimited by size
+                  Hour      delimited by size
+                  ':'       delimited by size
+                  Minute    delimited by size
+                  ':'       delimited by size
+                  Second    delimited by size
+               into au-timestamp
+           end-string.
+           move failure to au-rc.
+           move sender to au-sender.
+           move subject to au-subject.
+      *
+           move spaces to au-recipients.
+           move 1 to au-ptr.
+           perform varying ix from 1 by 1 until ix greater 10
+               if recipient(ix) greater spaces
+                  perform varying iy from 60 by -1
+                            until iy less 1
+                               or recipient(ix) (iy:1) not equal space
+                  end-perform
+                  string recipient(ix) (1:iy)
+                         ';' delimited by size
+                      into au-recipients
+                      with pointer au-ptr
+                      on overflow continue
+                  end-string
+               end-if
+           end-perform.
+      *
+           move spaces to au-cc.
+           move 1 to au-ptr.
+           perform varying ix from 1 by 1 until ix greater 10
+               if cc(ix) greater spaces
+                  perform varying iy from 60 by -1
+                            until iy less 1
+                               or cc(ix) (iy:1) not equal space
+                  end-perform
+                  string cc(ix) (1:iy)
+                         ';' delimited by size
+                      into au-cc
+                      with pointer au-ptr
+                      on overflow continue
+                  end-string
+               end-if
+           end-perform.
+      *
+           move spaces to au-bcc.
+           move 1 to au-ptr.
+           perform varying ix from 1 by 1 until ix greater 10
+               if bcc(ix) greater spaces
+                  perform varying iy from 60 by -1
+                            until iy less 1
+                               or bcc(ix) (iy:1) not equal space
+                  end-perform
+                  string bcc(ix) (1:iy)
+                         ';' delimited by size
+                      into au-bcc
+                      with pointer au-ptr
+                      on overflow continue
+                  end-string
+               end-if
+           end-perform.
+      *
+           Open extend Audit-File.
+           if au-file-status-ok
+              Write audit-record
+              if not au-file-status-ok
+                 display 'COBSMTPC: write failed for SMTPAUD, status='
+                         au-file-status
+                 move 98 to failure
+              end-if
+              Close Audit-File
+           else
+              display 'COBSMTPC: open failed for SMTPAUD, status='
+                      au-file-status
+              move 98 to failure
+           end-if.
+       Write-Audit-Log-Exit.
+           Exit.
+
       *---------------------------------------------------------------*
       * Shutdown to pipe                                              *
       *---------------------------------------------------------------*
@@ -717,6 +1213,7 @@ test***     display '<<< ' buf(1:nbyte).
       * Terminate program                                             *
       *---------------------------------------------------------------*
        exit-now.
+           Perform Write-Audit-Log thru Write-Audit-Log-Exit.
       *    Move failure to return-code.
            Move failure to rc-client.
            Goback.
@@ -757,6 +1254,63 @@ test***     display '<<< ' buf(1:nbyte).
        Return-Code-Exit.
            Exit.
 
+      *---------------------------------------------------------------*
+      * Send whatever command is sitting in buf/nbyte and read the     *
+      * reply, retrying the same command a few times if the reply is   *
+      * a transient 4xx. A 2xx/3xx success or a permanent 5xx comes     *
+      * straight back to the caller exactly as before this paragraph   *
+      * existed - only a 4xx is handled any differently here.          *
+      *---------------------------------------------------------------*
+       Transmit-Command.
+           move buf   to retry-buf.
+           move nbyte to retry-nbyte.
+           move zero  to retry-count.
+           Perform Write-Message      thru   Write-Message-Exit.
+           move 100 to nbyte.
+           Perform Read-Message       thru   Read-Message-Exit.
+           perform until buf(1:1) not equal '4'
+                      or retry-count not less max-command-retries
+              add 1 to retry-count
+              compute delay-wait-hundredths =
+                      (timer-interval * retry-count) / 10
+              add timer-interval to timer-accum
+              display 'transient SMTP reply, retrying in '
+                      delay-wait-hundredths ' (1/100 sec): ' buf
+              Perform Retry-Delay        thru   Retry-Delay-Exit
+              move retry-buf   to buf
+              move retry-nbyte to nbyte
+              Perform Write-Message      thru   Write-Message-Exit
+              move 100 to nbyte
+              Perform Read-Message       thru   Read-Message-Exit
+           end-perform.
+       Transmit-Command-Exit.
+           Exit.
+
+      *---------------------------------------------------------------*
+      * Busy-wait delay-wait-hundredths (hundredths of a second), set *
+      * by Transmit-Command from timer-interval before this is       *
+      * performed. No sleep/delay service is reachable through        *
+      * EZASOKET, so this clocks itself against ACCEPT...FROM TIME    *
+      * the same way the rest of the program gets the time of day.    *
+      *---------------------------------------------------------------*
+       Retry-Delay.
+           accept Cur-Time from time.
+           compute delay-start-hundredths =
+                   ((Hour * 60 + Minute) * 60 + Second) * 100 + Hund-Sec.
+           move delay-start-hundredths to delay-now-hundredths.
+           perform until delay-now-hundredths - delay-start-hundredths
+                            not less delay-wait-hundredths
+              accept Cur-Time from time
+              compute delay-now-hundredths =
+                      ((Hour * 60 + Minute) * 60 + Second) * 100
+                      + Hund-Sec
+              if delay-now-hundredths less delay-start-hundredths
+                 add 8640000 to delay-now-hundredths
+              end-if
+           end-perform.
+       Retry-Delay-Exit.
+           Exit.
+
        compose-email.
       * 
       *     scan recipients-cc
@@ -771,6 +1325,10 @@ test***     display '<<< ' buf(1:nbyte).
                    perform Handle-cc
                       thru Handle-cc-exit
                 end-if
+                if bcc(iy) greater spaces
+                   perform Handle-bcc
+                      thru Handle-bcc-exit
+                end-if
             end-perform.
       **
       *     scan sender - checking for Name <name@org.xxx> address syntax*
@@ -820,38 +1378,33 @@ test***     display '<<< ' buf(1:nbyte).
                Perform Return-Code-Check thru Return-Code-Exit
             end-if
       *
-      * HELO - let's introduce ourselves
+      * EHLO - let's introduce ourselves and learn the server's
+      * capabilities (we need to see whether STARTTLS is offered)
       *
-            Move 'HELO ' to buf.
-      *      
-      * caller provided a custom HELO string
-      *      
-            if helo greater spaces
-               move helo       to buf(6:)
-               perform varying ix from 46 by -1
-                         until buf(ix:1) not equal space
-               end-perform
-               move ix to nbyte
-            else
-      * standard HELO string      
-               move 'COBSMTPC' to buf(6:)
-               move 13 to nbyte
+            Perform Send-EHLO thru Send-EHLO-Exit.
+      *
+      * STARTTLS - negotiate before anything sensitive (AUTH, MAIL
+      * FROM...) goes over the wire, same as any relay that offers it
+      * would expect. RFC 3207 requires the pre-TLS capability list to
+      * be discarded and EHLO re-sent over the now-encrypted channel -
+      * some relays only advertise AUTH once TLS is up, so skipping
+      * this would leave Authenticate-Session below working off a
+      * stale, clear-text capability list
+      *
+            if STARTTLS-AVAILABLE
+               Perform Negotiate-TLS thru Negotiate-TLS-Exit
+               Perform Send-EHLO     thru Send-EHLO-Exit
             end-if
-      *      
-      * send message to server and get its reply. reply should begin with 2xx
-      * 
-            Perform Write-Message      thru   Write-Message-Exit.
-            move 100 to nbyte
-            Perform Read-Message       thru   Read-Message-Exit.
-      *     display 'host smtp says ' buf
-            if buf(1:1) not equal '2'
-               display 'HELO reply: ' buf
-               move 55 to failure
-               move -1 to retcode
-               Perform Return-Code-Check thru Return-Code-Exit
+      *
+      * AUTH - only if the caller gave us credentials. Relays that
+      * still take anonymous submissions just leave auth-userid blank
+      *
+            if auth-userid greater spaces
+               Perform Authenticate-Session
+                  thru Authenticate-Session-Exit
             end-if
-      
-      *  from here on, standard SMTP exchange 
+
+      *  from here on, standard SMTP exchange
       *  every string must be carefully inspected to establish its actual length
       *  beacause traling binary zeros can irk some receiving email clients. 
       *  Cannot they, Apple? 
@@ -862,9 +1415,7 @@ test***     display '<<< ' buf(1:nbyte).
             Move 'MAIL FROM:' to buf
             move temp-sender to buf(11:)
             compute nbyte = lgt-sender + 11
-            Perform Write-Message      thru   Write-Message-Exit.
-            move 100 to nbyte
-            Perform Read-Message       thru   Read-Message-Exit.
+            Perform Transmit-Command thru Transmit-Command-Exit.
       *     display 'smtp host says ' buf
             if buf(1:1) not equal '2'
                display 'risposta MAIL FROM: ' buf
@@ -873,23 +1424,27 @@ test***     display '<<< ' buf(1:nbyte).
                Perform Return-Code-Check thru Return-Code-Exit
             end-if
       *
-      * rcpt to
+      * rcpt to - a rejected address doesn't abort the whole send any
+      * more (another recipient may still be good); recipient-status
+      * records what the server said about each one so the caller can
+      * tell who actually got it, and we only give up on the message
+      * below if nobody at all was accepted
       *
+            move 'N' to any-rcpt-accepted.
             perform varying ix from 1 by 1
                       until ix greater 10
                if recipient(ix) greater spaces
                   Move 'RCPT TO:' to buf
                   move work-recipient(ix) to buf(9:)
                   compute nbyte = 8 + lgt-recipient(ix)
-                  Perform Write-Message thru  Write-Message-Exit
-                  move 100 to nbyte
-                  Perform Read-Message  thru   Read-Message-Exit
+                  Perform Transmit-Command thru Transmit-Command-Exit
       *           display 'smtp host says ' buf
-                  if buf(1:1) not equal '2'
+                  move buf(1:3) to recipient-rc(ix)
+                  move buf      to recipient-reply(ix)
+                  if buf(1:1) equal '2'
+                     move 'Y' to any-rcpt-accepted
+                  else
                      display 'answer to RCPT TO: ' buf
-                     move 55 to failure
-                     move -1 to retcode
-                     Perform Return-Code-Check thru Return-Code-Exit
                   end-if
                end-if
             end-perform.
@@ -902,26 +1457,52 @@ test***     display '<<< ' buf(1:nbyte).
                   Move 'RCPT TO:' to buf
                   move work-cc(ix) to buf(9:)
                   compute nbyte = 8 + lgt-cc(ix)
-                  Perform Write-Message thru  Write-Message-Exit
-                  move 100 to nbyte
-                  Perform Read-Message thru   Read-Message-Exit
+                  Perform Transmit-Command thru Transmit-Command-Exit
       *           display 'smtp host says ' buf
-                  if buf(1:1) not equal '2'
+                  move buf(1:3) to cc-rc(ix)
+                  move buf      to cc-reply(ix)
+                  if buf(1:1) equal '2'
+                     move 'Y' to any-rcpt-accepted
+                  else
                      display 'risposta RCPT TO: ' buf
-                     move 55 to failure
-                     move -1 to retcode
-                     Perform Return-Code-Check thru Return-Code-Exit
                   end-if
                end-if
             end-perform.
       *
+      * rcpt to - bcc. gets RCPT TO'd exactly like cc but is never
+      * written into any BODY header below - that's the whole point
+      *
+            perform varying ix from 1 by 1
+                      until ix greater 10
+               if bcc(ix) greater spaces
+                  Move 'RCPT TO:' to buf
+                  move work-bcc(ix) to buf(9:)
+                  compute nbyte = 8 + lgt-bcc(ix)
+                  Perform Transmit-Command thru Transmit-Command-Exit
+                  move buf(1:3) to bcc-rc(ix)
+                  move buf      to bcc-reply(ix)
+                  if buf(1:1) equal '2'
+                     move 'Y' to any-rcpt-accepted
+                  else
+                     display 'risposta RCPT TO: ' buf
+                  end-if
+               end-if
+            end-perform.
+      *
+      * nobody accepted - nothing to put in a DATA transaction
+      *
+            if any-rcpt-accepted not equal 'Y'
+               display 'no recipient accepted the message'
+               move 55 to failure
+               move -1 to retcode
+               Perform Return-Code-Check thru Return-Code-Exit
+            end-if.
+      *
       * DATA
       *
             Move 'DATA' to buf
             move 4 to nbyte
-            Perform Write-Message      thru   Write-Message-Exit.
-            move 100 to nbyte
-            Perform Read-Message       thru   Read-Message-Exit.
+            Perform Transmit-Command thru Transmit-Command-Exit.
       *     display 'smtp host says ' buf
             if buf(1:1) not equal '3'
                display 'risposta DATA: ' buf
@@ -1010,48 +1591,22 @@ test***     display '<<< ' buf(1:nbyte).
                 Perform Write-Message      thru   Write-Message-Exit
             end-perform
       *
-      *     I have prepared for a maximum of 5 attachents. 
-      *     When I wrote this there was no way to loop through all input 
-      *     parameters - or possibly I'm not aware that there was one.
-      *     Whatever the case, if you need more than 5 you either add what you
-      *     need in LINKAGE SECTION + USING + here OR find a way to make it 
-      *     dynamic with a loop. In ASM one just has to scan the memory pointed
-      *     by R1.... in cobol, dunno. 
-      *     
-      *
-            set my-pointer to address of attachment1.
-            if my-pointer not equal nulls
-               set address of attachment-ds to my-pointer
-               perform send-attachment thru ex-send-attachment
-            end-if
-            set my-pointer to address of attachment2.
-            if my-pointer not equal nulls
-               set address of attachment-ds to my-pointer
-               perform send-attachment thru ex-send-attachment
-            end-if
-            set my-pointer to address of attachment3.
-            if my-pointer not equal nulls
-               set address of attachment-ds to my-pointer
-               perform send-attachment thru ex-send-attachment
-            end-if
-            set my-pointer to address of attachment4.
-            if my-pointer not equal nulls
-               set address of attachment-ds to my-pointer
-               perform send-attachment thru ex-send-attachment
-            end-if
-            set my-pointer to address of attachment5.
-            if my-pointer not equal nulls
-               set address of attachment-ds to my-pointer
-               perform send-attachment thru ex-send-attachment
+      *     attachments come in as an array of pointers - loop through
+      *     whatever the caller populated, however many there are
+      *
+            if number-of-pointers greater zero
+               perform varying ix from 1 by 1
+                         until ix greater number-of-pointers
+                  set address of attachment-ds to attach-pointer(ix)
+                  perform send-attachment thru ex-send-attachment
+               end-perform
             end-if
       *
       *   send '.' followed by CRLF for End Of Message
       *
             Move '.'                                    to buf
             move 1  to nbyte
-            Perform Write-Message      thru   Write-Message-Exit.
-            move 100 to nbyte
-            Perform Read-Message       thru   Read-Message-Exit.
+            Perform Transmit-Command thru Transmit-Command-Exit.
       *     display 'smtp host says ' buf
             if buf(1:1) not equal '2'
                display 'reply to DATA: ' buf
@@ -1123,6 +1678,183 @@ test***     display '<<< ' buf(1:nbyte).
             move ix to lgt-cc(iy).
        Handle-cc-Exit.
            Exit.
+      *
+       Handle-bcc.
+            perform varying ix from 1 by 1
+                      until ix greater 60
+                         or bcc(iy) (ix:1) equal '<'
+            end-perform
+            if ix not greater 60
+               move bcc(iy) (ix:) to work-bcc(iy)
+               move 's' to complex-bcc(iy)
+            else
+               move '<' to work-bcc(iy) (1:1)
+               move bcc(iy) to work-bcc(iy) (2:)
+               move 'n' to complex-bcc(iy)
+            end-if
+            perform varying ix from 62 by -1
+                      until ix less 1
+                         or work-bcc(iy) (ix:1) not equal space
+            end-perform
+            if work-bcc(iy) (ix:1) not equal '>'
+               add 1 to ix
+               move '>' to work-bcc(iy) (ix:1)
+            end-if
+            move ix to lgt-bcc(iy).
+       Handle-bcc-Exit.
+           Exit.
+      *
+      * AUTH LOGIN / AUTH PLAIN - logs us on to relays that require it
+      *
+       Authenticate-Session.
+           if auth-mechanism equal 'PLAIN' or 'plain'
+              perform varying ix from 40 by -1
+                        until ix less 1
+                           or auth-userid(ix:1) not equal space
+              end-perform
+              move ix to i1
+              perform varying ix from 40 by -1
+                        until ix less 1
+                           or auth-password(ix:1) not equal space
+              end-perform
+              move ix to i2
+              move spaces to auth-src
+              move low-value to auth-src(1:1)
+              move auth-userid(1:i1) to auth-src(2:i1)
+              compute ix = i1 + 2
+              move low-value to auth-src(ix:1)
+              move auth-password(1:i2) to auth-src(ix + 1:i2)
+              compute auth-src-len = i1 + i2 + 2
+              perform Encode-Auth-Field thru Ex-Encode-Auth-Field
+              move 'AUTH PLAIN ' to buf
+              move auth-encoded(1:auth-encoded-len) to buf(12:)
+              compute nbyte = 11 + auth-encoded-len
+              Perform Write-Message thru Write-Message-Exit
+              move 100 to nbyte
+              Perform Read-Message  thru Read-Message-Exit
+              if buf(1:1) not equal '2'
+                 display 'AUTH PLAIN reply: ' buf
+                 move 55 to failure
+                 move -1 to retcode
+                 Perform Return-Code-Check thru Return-Code-Exit
+              end-if
+           else
+              Move 'AUTH LOGIN' to buf
+              move 10 to nbyte
+              Perform Write-Message thru Write-Message-Exit
+              move 100 to nbyte
+              Perform Read-Message  thru Read-Message-Exit
+              if buf(1:1) not equal '3'
+                 display 'AUTH LOGIN reply: ' buf
+                 move 55 to failure
+                 move -1 to retcode
+                 Perform Return-Code-Check thru Return-Code-Exit
+              end-if
+      *
+      *       userid
+      *
+              perform varying ix from 40 by -1
+                        until ix less 1
+                           or auth-userid(ix:1) not equal space
+              end-perform
+              move spaces to auth-src
+              move auth-userid(1:ix) to auth-src(1:ix)
+              move ix to auth-src-len
+              perform Encode-Auth-Field thru Ex-Encode-Auth-Field
+              move spaces to buf
+              move auth-encoded(1:auth-encoded-len) to buf
+              move auth-encoded-len to nbyte
+              Perform Write-Message thru Write-Message-Exit
+              move 100 to nbyte
+              Perform Read-Message  thru Read-Message-Exit
+              if buf(1:1) not equal '3'
+                 display 'AUTH userid reply: ' buf
+                 move 55 to failure
+                 move -1 to retcode
+                 Perform Return-Code-Check thru Return-Code-Exit
+              end-if
+      *
+      *       password
+      *
+              perform varying ix from 40 by -1
+                        until ix less 1
+                           or auth-password(ix:1) not equal space
+              end-perform
+              move spaces to auth-src
+              move auth-password(1:ix) to auth-src(1:ix)
+              move ix to auth-src-len
+              perform Encode-Auth-Field thru Ex-Encode-Auth-Field
+              move spaces to buf
+              move auth-encoded(1:auth-encoded-len) to buf
+              move auth-encoded-len to nbyte
+              Perform Write-Message thru Write-Message-Exit
+              move 100 to nbyte
+              Perform Read-Message  thru Read-Message-Exit
+              if buf(1:1) not equal '2'
+                 display 'AUTH password reply: ' buf
+                 move 55 to failure
+                 move -1 to retcode
+                 Perform Return-Code-Check thru Return-Code-Exit
+              end-if
+           end-if.
+       Authenticate-Session-Exit.
+           Exit.
+      *
+      *    base64-encode auth-src(1:auth-src-len) into auth-encoded,
+      *    reusing the same 3bytes-to-24bits/encode building blocks
+      *    that base64 (below) uses for attachments. auth-src holds
+      *    plain EBCDIC text on this platform, and the relay needs
+      *    ASCII codes to decode the credential back to text - same
+      *    reasoning as base64's own EBCDIC/ASCII translation, so
+      *    translate it first exactly the same way, unconditionally
+      *    (there is no per-attachment Translate-to-ASCII flag for
+      *    the AUTH exchange - credentials are always text)
+      *
+       Encode-Auth-Field.
+           move 0 to i64.
+           divide auth-src-len by 3 giving temp remainder remaindr
+           compute num-bytes-rounded = temp * 3.
+           perform varying ib from 1 by 3
+                     until ib greater num-bytes-rounded
+               move zero to temp-32b
+               move function display-of(function national-of
+                    (auth-src(ib:3) EBCDIC-CCSID),
+                     ASCII-CCSID) to asc3
+               move asc3 to temp-24b
+               perform 3bytes-to-24bits thru ex-3bytes-to-24bits
+               move '00' to bits
+               move base64-bits(1:6) to bits(3:6)
+               perform encode thru ex-encode
+               move base64-bits(7:6) to bits(3:6)
+               perform encode thru ex-encode
+               move base64-bits(13:6) to bits(3:6)
+               perform encode thru ex-encode
+               move base64-bits(19:6) to bits(3:6)
+               perform encode thru ex-encode
+           end-perform.
+           if remaindr greater zero
+               move zero to temp-32b
+               move low-values to temp3
+               move auth-src(ib:remaindr) to temp3(1:remaindr)
+               move function display-of(function national-of
+                    (temp3 EBCDIC-CCSID),
+                     ASCII-CCSID) to asc3
+               move asc3 to temp-24b
+               perform 3bytes-to-24bits thru ex-3bytes-to-24bits
+               move base64-bits(1:6) to bits(3:6)
+               perform encode thru ex-encode
+               move base64-bits(7:6) to bits(3:6)
+               perform encode thru ex-encode
+               if remaindr = 2
+                  move base64-bits(13:6) to bits(3:6)
+                  perform encode thru ex-encode
+               end-if
+           end-if.
+           move spaces to auth-encoded.
+           move base64-area(1:i64) to auth-encoded(1:i64).
+           move i64 to auth-encoded-len.
+       Ex-Encode-Auth-Field.
+           Exit.
       *
        send-attachment.
       * 
@@ -1391,22 +2123,22 @@ test***     display '<<< ' buf(1:nbyte).
       *
        encode.
            move zero to i2
-           if bit(8) equal '1'
+           if bit-val(8) equal '1'
               add 1 to i2
            end-if
-           if bit(7) equal '1'
+           if bit-val(7) equal '1'
               add 2 to i2
            end-if
-           if bit(6) equal '1'
+           if bit-val(6) equal '1'
               add 4 to i2
            end-if
-           if bit(5) equal '1'
+           if bit-val(5) equal '1'
               add 8 to i2
            end-if
-           if bit(4) equal '1'
+           if bit-val(4) equal '1'
               add 16 to i2
            end-if
-           if bit(3) equal '1'
+           if bit-val(3) equal '1'
               add 32 to i2
            end-if
            add 1 to i2
