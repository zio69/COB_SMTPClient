@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  One outbound e-mail sitting in the overnight queue.           *
+      *  qm-param is exactly the layout COBSMTPC expects as            *
+      *  param-cobsmtpc (pulled in via COPY so the two can never       *
+      *  drift apart) plus a status byte the batch driver flips to     *
+      *  sent/failed once it has called COBSMTPC for the record.       *
+      *****************************************************************
+       01  queued-mail-record.
+           05  qm-status                  pic x(01).
+               88  qm-pending                   value 'P'.
+               88  qm-sent                      value 'S'.
+               88  qm-failed                    value 'F'.
+           copy cpysmtpc
+               replacing ==01  param-cobsmtpc== by ==03  qm-param==.
