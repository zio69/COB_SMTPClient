@@ -0,0 +1,141 @@
+      *****************************************************************
+      *                                                               *
+      *   Overnight batch driver for COBSMTPC.                        *
+      *   Reads a queue of pending e-mails built by whatever          *
+      *   application needs to send mail, calls COBSMTPC once for     *
+      *   every pending record, and rewrites the record's status to   *
+      *   sent or failed so the whole night's worth of statements     *
+      *   can be submitted as one job instead of a one-off caller     *
+      *   written per application.                                    *
+      *                                                               *
+      *   No attachments are carried on the queue - batch statements  *
+      *   are plain text/HTML bodies, so COBSMTPC is called with an   *
+      *   empty attachment pointer array (number-of-pointers zero).   *
+      *                                                               *
+      *****************************************************************
+       Identification Division.
+       Program-id. COBSMTPB initial.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Queue-File Assign to QMAILF
+               Organization is Sequential
+               File Status is ws-queue-status.
+       Data Division.
+       File Section.
+       FD  Queue-File
+           Label Records are Standard.
+           copy cpyqmail.
+       Working-Storage Section.
+       01  ws-queue-status                pic x(02) value '00'.
+           88  queue-status-ok                value '00'.
+           88  queue-status-eof               value '10'.
+       01  ws-end-of-file                 pic x value 'N'.
+           88  END-OF-FILE                    value 'Y'.
+       01  ws-sent-count                  pic 9(8) binary value zero.
+       01  ws-failed-count                pic 9(8) binary value zero.
+       01  ws-skipped-count               pic 9(8) binary value zero.
+       01  ws-total-count                 pic 9(8) binary value zero.
+       01  ws-no-attachments.
+           05  ws-number-of-pointers      pic 9(4) binary value zero.
+           05  ws-attach-pointer          usage is pointer
+               occurs 0 to 50 times depending on ws-number-of-pointers.
+       01  ws-counters-display.
+           05  filler                     pic x(20)
+               value 'Messages on queue : '.
+           05  ws-total-disp              pic zzz,zz9.
+       01  ws-sent-display.
+           05  filler                     pic x(20)
+               value 'Sent successfully : '.
+           05  ws-sent-disp               pic zzz,zz9.
+       01  ws-failed-display.
+           05  filler                     pic x(20)
+               value 'Failed           : '.
+           05  ws-failed-disp             pic zzz,zz9.
+       01  ws-skipped-display.
+           05  filler                     pic x(20)
+               value 'Skipped (not P)  : '.
+           05  ws-skipped-disp            pic zzz,zz9.
+       Procedure Division.
+      *=============================================*
+       Main-Logic.
+           Perform Open-Files        thru Open-Files-Exit
+           Perform Read-Next-Record  thru Read-Next-Record-Exit
+           Perform until END-OF-FILE
+               Perform Process-One-Message
+                  thru Process-One-Message-Exit
+               Perform Read-Next-Record thru Read-Next-Record-Exit
+           end-perform
+           Perform Close-Files       thru Close-Files-Exit
+           move ws-total-count   to ws-total-disp
+           move ws-sent-count    to ws-sent-disp
+           move ws-failed-count  to ws-failed-disp
+           move ws-skipped-count to ws-skipped-disp
+           Display ws-counters-display
+           Display ws-sent-display
+           Display ws-failed-display
+           Display ws-skipped-display
+           Goback.
+
+      *---------------------------------------------------------------*
+      * Open the queue for update - we rewrite status in place        *
+      *---------------------------------------------------------------*
+       Open-Files.
+           Open I-O Queue-File.
+           If not queue-status-ok
+              Display 'COBSMTPB: open failed for QMAILF, status='
+                      ws-queue-status
+              Move 16 to Return-Code
+              Goback
+           end-if.
+       Open-Files-Exit.
+           Exit.
+
+      *---------------------------------------------------------------*
+      * Read the next queue record                                    *
+      *---------------------------------------------------------------*
+       Read-Next-Record.
+           Read Queue-File
+               at end
+                   move 'Y' to ws-end-of-file
+           end-read.
+           If not END-OF-FILE and not queue-status-ok
+              Display 'COBSMTPB: read failed, status=' ws-queue-status
+              move 'Y' to ws-end-of-file
+           end-if.
+       Read-Next-Record-Exit.
+           Exit.
+
+      *---------------------------------------------------------------*
+      * One queue record: call COBSMTPC if it's still pending, then   *
+      * rewrite its status with the outcome                           *
+      *---------------------------------------------------------------*
+       Process-One-Message.
+           add 1 to ws-total-count.
+           if qm-pending
+              Call 'COBSMTPC' using qm-param ws-no-attachments
+              if rc-client equal zero
+                 set qm-sent to true
+                 add 1 to ws-sent-count
+              else
+                 set qm-failed to true
+                 add 1 to ws-failed-count
+              end-if
+              Rewrite queued-mail-record
+              if not queue-status-ok
+                 Display 'COBSMTPB: rewrite failed, status='
+                         ws-queue-status
+              end-if
+           else
+              add 1 to ws-skipped-count
+           end-if.
+       Process-One-Message-Exit.
+           Exit.
+
+      *---------------------------------------------------------------*
+      * Close the queue                                                *
+      *---------------------------------------------------------------*
+       Close-Files.
+           Close Queue-File.
+       Close-Files-Exit.
+           Exit.
