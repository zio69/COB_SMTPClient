@@ -0,0 +1,14 @@
+//COBSMTPB JOB (ACCTNO),'OVERNIGHT MAIL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//* Nightly batch submission of the outbound mail queue.        *
+//* COBSMTPB reads QMAILF, calls COBSMTPC for every pending      *
+//* record and rewrites qm-status to S(ent) or F(ailed).         *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=COBSMTPB
+//STEPLIB  DD  DSN=PROD.COBSMTPC.LOADLIB,DISP=SHR
+//QMAILF   DD  DSN=PROD.COBSMTPC.QUEUE.MAILOUT,DISP=SHR
+//SMTPAUD  DD  DSN=PROD.COBSMTPC.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//
